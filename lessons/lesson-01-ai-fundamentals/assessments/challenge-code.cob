@@ -13,21 +13,127 @@
            SELECT APPLICANT-FILE ASSIGN TO "APPLICANT.DAT"
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
-           
+
+           SELECT REJECT-FILE ASSIGN TO "REJECT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT NOTICE-FILE ASSIGN TO "NOTICE.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPNT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL RESTART-PARM-FILE ASSIGN TO "RESTART.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL RATES-FILE ASSIGN TO "RATES.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTORY.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT CHANGE-ALERT-FILE ASSIGN TO "CHGALERT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  APPLICANT-FILE.
-       01  APPLICANT-RECORD.
-           05  APP-ID                  PIC X(8).
-           05  APP-LAST-NAME           PIC X(25).
-           05  APP-FIRST-NAME          PIC X(20).
-           05  APP-HOUSEHOLD-SIZE      PIC 99.
-           05  APP-MONTHLY-INCOME      PIC 9(6)V99.
-           05  APP-HOUSING-COST        PIC 9(6)V99.
-           05  APP-MEDICAL-EXPENSES    PIC 9(6)V99.
-           05  APP-STATE-CODE          PIC X(2).
-           05  FILLER                  PIC X(15).
-           
+           COPY APPLREC.
+
+       FD  NOTICE-FILE.
+       01  NOTICE-RECORD.
+           05  NOT-APP-ID              PIC X(8).
+           05  NOT-LAST-NAME           PIC X(25).
+           05  NOT-FIRST-NAME          PIC X(20).
+           05  NOT-ADDRESS-LINE1       PIC X(25).
+           05  NOT-CITY                PIC X(15).
+           05  NOT-STATE-CODE          PIC X(2).
+           05  NOT-ZIP-CODE            PIC X(9).
+           05  NOT-DETERMINATION       PIC X(8).
+               88  NOT-APPROVED             VALUE "APPROVED".
+               88  NOT-DENIED                VALUE "DENIED".
+           05  NOT-BENEFIT-AMOUNT      PIC 9(6)V99.
+           05  NOT-DENIAL-REASON       PIC X(40).
+           05  NOT-GROSS-INCOME        PIC 9(6)V99.
+           05  NOT-STD-DEDUCTION       PIC 9(6)V99.
+           05  NOT-HOUSING-DEDUCTION   PIC 9(6)V99.
+           05  NOT-MEDICAL-DEDUCTION   PIC 9(6)V99.
+           05  NOT-UTILITY-DEDUCTION   PIC 9(6)V99.
+           05  NOT-DEPCARE-DEDUCTION   PIC 9(6)V99.
+           05  NOT-TOTAL-DEDUCTIONS    PIC 9(6)V99.
+           05  NOT-NET-INCOME          PIC 9(6)V99.
+           05  NOT-EFFECTIVE-DATE      PIC X(8).
+           05  FILLER                  PIC X(10).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-APP-ID              PIC X(8).
+           05  REJ-REASON-CODE         PIC X(2).
+               88  REJ-REASON-BAD-ID          VALUE '01'.
+               88  REJ-REASON-HOUSEHOLD-SIZE  VALUE '02'.
+           05  REJ-REASON-DESC         PIC X(40).
+           05  FILLER                  PIC X(10).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-RUN-DATE            PIC X(8).
+           05  CTL-RECORD-COUNT        PIC 9(6).
+           05  CTL-TOLERANCE-PCT       PIC 9(3)V99.
+           05  FILLER                  PIC X(20).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-APP-ID        PIC X(8).
+           05  CKPT-RECORD-COUNT       PIC 9(6).
+           05  CKPT-APPROVED-COUNT     PIC 9(6).
+           05  CKPT-DENIED-COUNT       PIC 9(6).
+           05  CKPT-REJECT-COUNT       PIC 9(6).
+           05  FILLER                  PIC X(10).
+
+       FD  RESTART-PARM-FILE.
+       01  RESTART-PARM-RECORD.
+           05  RESTART-INDICATOR       PIC X(1).
+               88  RESTART-THIS-RUN         VALUE 'Y'.
+           05  FILLER                  PIC X(19).
+
+       FD  RATES-FILE.
+           COPY RATESREC.
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-APP-ID             PIC X(8).
+           05  HIST-RUN-DATE           PIC X(8).
+           05  HIST-GROSS-INCOME       PIC 9(6)V99.
+           05  HIST-NET-INCOME         PIC 9(6)V99.
+           05  HIST-TOTAL-DEDUCTIONS   PIC 9(6)V99.
+           05  HIST-BENEFIT-AMOUNT     PIC 9(6)V99.
+           05  HIST-DETERMINATION      PIC X(8).
+               88  HIST-APPROVED            VALUE "APPROVED".
+               88  HIST-DENIED              VALUE "DENIED".
+           05  FILLER                  PIC X(10).
+
+       FD  CHANGE-ALERT-FILE.
+       01  CHANGE-ALERT-RECORD.
+           05  CHG-APP-ID              PIC X(8).
+           05  CHG-PRIOR-DETERMINATION PIC X(8).
+           05  CHG-CURRENT-DETERMINATION PIC X(8).
+           05  CHG-PRIOR-BENEFIT       PIC 9(6)V99.
+           05  CHG-CURRENT-BENEFIT     PIC 9(6)V99.
+           05  CHG-BENEFIT-CHANGE-AMT  PIC S9(6)V99.
+           05  CHG-ALERT-REASON        PIC X(30).
+           05  FILLER                  PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  WS-BENEFIT-CALCULATION.
            05  WS-GROSS-INCOME         PIC 9(6)V99.
@@ -36,43 +142,199 @@
            05  WS-MAXIMUM-BENEFIT      PIC 9(6)V99.
            05  WS-CALCULATED-BENEFIT   PIC 9(6)V99.
            05  WS-FINAL-BENEFIT        PIC 9(6)V99.
-           
+
+       01  WS-DEDUCTION-BREAKDOWN.
+           05  WS-STD-DEDUCTION-AMT    PIC 9(6)V99.
+           05  WS-HOUSING-DEDUCTION-AMT PIC 9(6)V99.
+           05  WS-MEDICAL-DEDUCTION-AMT PIC 9(6)V99.
+           05  WS-UTILITY-DEDUCTION-AMT PIC 9(6)V99.
+           05  WS-DEPCARE-DEDUCTION-AMT PIC 9(6)V99.
+
+       01  WS-RUN-DATE-FIELDS.
+           05  WS-EFFECTIVE-DATE       PIC X(8).
+
        01  WS-PROGRAM-CONSTANTS.
            05  WS-STANDARD-DEDUCTION   PIC 9(4) VALUE 167.
            05  WS-HOUSING-DEDUCTION-PCT PIC V99 VALUE .20.
            05  WS-MEDICAL-DEDUCTION-MIN PIC 9(3) VALUE 35.
            05  WS-BENEFIT-REDUCTION-PCT PIC V99 VALUE .30.
-           
+           05  WS-MAX-HOUSEHOLD-SIZE   PIC 99 VALUE 20.
+           05  WS-TABLE-HOUSEHOLD-SIZE PIC 99 VALUE 8.
+           05  WS-ADDL-MEMBER-INCR     PIC 9(4) VALUE 211.
+           05  WS-DEFAULT-TOLERANCE-PCT PIC 9(3)V99 VALUE 010.00.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-PRIOR-RECORD-COUNT   PIC 9(6) VALUE ZERO.
+           05  WS-PRIOR-RUN-FOUND      PIC X VALUE 'N'.
+           05  WS-TOLERANCE-PCT        PIC 9(3)V99.
+           05  WS-COUNT-VARIANCE       PIC S9(6).
+           05  WS-DEVIATION-PCT        PIC 9(5)V99.
+           05  WS-CONTROL-EXCEPTION    PIC X VALUE 'N'.
+               88  WS-CONTROL-OUT-OF-TOLERANCE VALUE 'Y'.
+
+       01  WS-RESTART-CONTROLS.
+           05  WS-RESTART-INDICATOR    PIC X VALUE 'N'.
+               88  WS-RESTART-MODE          VALUE 'Y'.
+           05  WS-RESTART-APP-ID       PIC X(8) VALUE SPACES.
+           05  WS-CHECKPOINT-FOUND     PIC X VALUE 'N'.
+      *    CHECKPOINTING EVERY RECORD (RATHER THAN EVERY 1000) CLOSES
+      *    THE WINDOW WHERE A RESTART REPROCESSES APPLICANTS ALREADY
+      *    WRITTEN TO REJECT-FILE/NOTICE-FILE/HISTORY-FILE/ALERT-FILE
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(6) VALUE 000001.
+           05  WS-CHECKPOINT-COUNTER   PIC 9(6) VALUE ZERO.
+           05  WS-REPOSITION-DONE      PIC X VALUE 'N'.
+
        01  WS-BENEFIT-TABLE.
            05  WS-BENEFIT-ENTRY OCCURS 10 TIMES.
                10  WS-HOUSEHOLD-SIZE   PIC 99.
                10  WS-MAX-BENEFIT-AMT  PIC 9(4).
-               
+
+       01  WS-PRIOR-HISTORY-TABLE.
+           05  WS-PRIOR-HIST-ENTRY OCCURS 100000 TIMES
+                   INDEXED BY WS-PRIOR-HIST-IDX.
+               10  WS-PRIOR-HIST-APP-ID        PIC X(8).
+               10  WS-PRIOR-HIST-DETERMINATION PIC X(8).
+               10  WS-PRIOR-HIST-BENEFIT       PIC 9(6)V99.
+
+       01  WS-PRIOR-HIST-FIELDS.
+           05  WS-PRIOR-HIST-MAX-ENTRIES   PIC 9(6) VALUE 100000.
+           05  WS-PRIOR-HIST-COUNT         PIC 9(6) VALUE ZERO.
+           05  WS-PRIOR-HIST-EOF-FLAG      PIC X VALUE 'N'.
+           05  WS-PRIOR-HIST-TABLE-FULL    PIC X VALUE 'N'.
+           05  WS-PRIOR-HIST-MATCH-FOUND   PIC X VALUE 'N'.
+           05  WS-PRIOR-HIST-MATCH-DETERMINATION PIC X(8).
+           05  WS-PRIOR-HIST-MATCH-BENEFIT PIC 9(6)V99.
+
+       01  WS-CHANGE-ALERT-FIELDS.
+           05  WS-CURRENT-DETERMINATION   PIC X(8).
+           05  WS-CHANGE-ALERT-FLAG       PIC X VALUE 'N'.
+               88  WS-CHANGE-ALERT-NEEDED      VALUE 'Y'.
+           05  WS-CHANGE-ALERT-REASON     PIC X(30).
+           05  WS-BENEFIT-CHANGE-AMT      PIC S9(6)V99.
+           05  WS-BENEFIT-CHANGE-THRESHOLD PIC 9(6)V99 VALUE 050.00.
+
        01  WS-COUNTERS.
            05  WS-RECORD-COUNT         PIC 9(6) VALUE ZERO.
            05  WS-APPROVED-COUNT       PIC 9(6) VALUE ZERO.
            05  WS-DENIED-COUNT         PIC 9(6) VALUE ZERO.
+           05  WS-REJECT-COUNT         PIC 9(6) VALUE ZERO.
            05  WS-TABLE-INDEX          PIC 99.
-           
+
        01  WS-FLAGS.
            05  WS-EOF-FLAG             PIC X VALUE 'N'.
+           05  WS-CKPT-EOF-FLAG        PIC X VALUE 'N'.
            05  WS-VALID-RECORD-FLAG    PIC X VALUE 'Y'.
-           
+           05  WS-REJECT-REASON-CODE   PIC X(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
            PERFORM INITIALIZE-PROGRAM
            PERFORM LOAD-BENEFIT-TABLE
            PERFORM PROCESS-APPLICANT-FILE
            PERFORM DISPLAY-SUMMARY-TOTALS
+           PERFORM RECONCILE-CONTROL-TOTALS
+           PERFORM TERMINATE-PROGRAM
            STOP RUN.
-           
+
        INITIALIZE-PROGRAM.
            OPEN INPUT APPLICANT-FILE
+           ACCEPT WS-EFFECTIVE-DATE FROM DATE YYYYMMDD
            MOVE ZERO TO WS-RECORD-COUNT
-           MOVE ZERO TO WS-APPROVED-COUNT  
-           MOVE ZERO TO WS-DENIED-COUNT.
+           MOVE ZERO TO WS-APPROVED-COUNT
+           MOVE ZERO TO WS-DENIED-COUNT
+           MOVE ZERO TO WS-REJECT-COUNT
+           PERFORM READ-PRIOR-CONTROL-TOTALS
+           PERFORM READ-RESTART-PARM
+
+           IF WS-RESTART-MODE
+      *        A RESTART PICKS UP WHERE THE ABENDED RUN LEFT OFF, SO
+      *        ITS REJECT/NOTICE/ALERT OUTPUT IS APPENDED RATHER THAN
+      *        TRUNCATING WHAT THE ORIGINAL RUN ALREADY WROTE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND NOTICE-FILE
+               OPEN EXTEND CHANGE-ALERT-FILE
+               PERFORM LOAD-LAST-CHECKPOINT
+               IF WS-CHECKPOINT-FOUND = 'Y'
+                   PERFORM REPOSITION-APPLICANT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT NOTICE-FILE
+               OPEN OUTPUT CHANGE-ALERT-FILE
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM LOAD-PRIOR-HISTORY
+           OPEN EXTEND HISTORY-FILE.
+
+       READ-RESTART-PARM.
+           MOVE 'N' TO WS-RESTART-INDICATOR
+
+           OPEN INPUT RESTART-PARM-FILE
+           READ RESTART-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RESTART-INDICATOR TO WS-RESTART-INDICATOR
+           END-READ
+           CLOSE RESTART-PARM-FILE.
+
+       LOAD-LAST-CHECKPOINT.
+           MOVE 'N' TO WS-CHECKPOINT-FOUND
+           MOVE 'N' TO WS-CKPT-EOF-FLAG
+
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END MOVE 'Y' TO WS-CKPT-EOF-FLAG
+           END-READ
+
+           PERFORM UNTIL WS-CKPT-EOF-FLAG = 'Y'
+               MOVE 'Y' TO WS-CHECKPOINT-FOUND
+               MOVE CKPT-LAST-APP-ID TO WS-RESTART-APP-ID
+               MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+               MOVE CKPT-APPROVED-COUNT TO WS-APPROVED-COUNT
+               MOVE CKPT-DENIED-COUNT TO WS-DENIED-COUNT
+               MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+               READ CHECKPOINT-FILE
+                   AT END MOVE 'Y' TO WS-CKPT-EOF-FLAG
+               END-READ
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE.
+
+       REPOSITION-APPLICANT-FILE.
+           MOVE 'N' TO WS-REPOSITION-DONE
+
+           PERFORM UNTIL WS-REPOSITION-DONE = 'Y' OR WS-EOF-FLAG = 'Y'
+               READ APPLICANT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+               IF APP-ID = WS-RESTART-APP-ID
+                   MOVE 'Y' TO WS-REPOSITION-DONE
+               END-IF
+           END-PERFORM.
+
+       READ-PRIOR-CONTROL-TOTALS.
+           MOVE ZERO TO WS-PRIOR-RECORD-COUNT
+           MOVE 'N' TO WS-PRIOR-RUN-FOUND
+           MOVE WS-DEFAULT-TOLERANCE-PCT TO WS-TOLERANCE-PCT
+
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 'Y' TO WS-PRIOR-RUN-FOUND
+                   MOVE CTL-RECORD-COUNT TO WS-PRIOR-RECORD-COUNT
+                   IF CTL-TOLERANCE-PCT > ZERO
+                       MOVE CTL-TOLERANCE-PCT TO WS-TOLERANCE-PCT
+                   END-IF
+           END-READ
+           CLOSE CONTROL-FILE.
            
        LOAD-BENEFIT-TABLE.
+      *    DEFAULTS BELOW ARE USED ONLY WHEN RATES.DAT IS MISSING OR
+      *    EMPTY - NORMALLY THESE FIGURES COME FROM LOAD-RATES-FROM-FILE
            MOVE 1 TO WS-HOUSEHOLD-SIZE(1)
            MOVE 281 TO WS-MAX-BENEFIT-AMT(1)
            MOVE 2 TO WS-HOUSEHOLD-SIZE(2)
@@ -88,41 +350,164 @@
            MOVE 7 TO WS-HOUSEHOLD-SIZE(7)
            MOVE 1480 TO WS-MAX-BENEFIT-AMT(7)
            MOVE 8 TO WS-HOUSEHOLD-SIZE(8)
-           MOVE 1691 TO WS-MAX-BENEFIT-AMT(8).
-           
-       PROCESS-APPLICANT-FILE.
-           READ APPLICANT-FILE
-               AT END MOVE 'Y' TO WS-EOF-FLAG
+           MOVE 1691 TO WS-MAX-BENEFIT-AMT(8)
+
+           PERFORM LOAD-RATES-FROM-FILE.
+
+       LOAD-RATES-FROM-FILE.
+           OPEN INPUT RATES-FILE
+           READ RATES-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RATE-STANDARD-DEDUCTION TO WS-STANDARD-DEDUCTION
+                   MOVE RATE-HOUSING-DEDUCTION-PCT
+                       TO WS-HOUSING-DEDUCTION-PCT
+                   MOVE RATE-MEDICAL-DEDUCTION-MIN
+                       TO WS-MEDICAL-DEDUCTION-MIN
+                   MOVE RATE-BENEFIT-REDUCTION-PCT
+                       TO WS-BENEFIT-REDUCTION-PCT
+                   MOVE RATE-ADDL-MEMBER-INCR TO WS-ADDL-MEMBER-INCR
+                   PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                       UNTIL WS-TABLE-INDEX > 8
+                       MOVE RATE-HOUSEHOLD-SIZE(WS-TABLE-INDEX)
+                           TO WS-HOUSEHOLD-SIZE(WS-TABLE-INDEX)
+                       MOVE RATE-MAX-BENEFIT-AMT(WS-TABLE-INDEX)
+                           TO WS-MAX-BENEFIT-AMT(WS-TABLE-INDEX)
+                   END-PERFORM
            END-READ
+           CLOSE RATES-FILE.
            
+       PROCESS-APPLICANT-FILE.
+           IF WS-EOF-FLAG NOT = 'Y'
+               READ APPLICANT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-IF
+
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
                ADD 1 TO WS-RECORD-COUNT
                PERFORM VALIDATE-APPLICANT-DATA
                IF WS-VALID-RECORD-FLAG = 'Y'
                    PERFORM CALCULATE-BENEFIT-AMOUNT
                    PERFORM DETERMINE-ELIGIBILITY
+               ELSE
+                   PERFORM WRITE-REJECT-RECORD
+               END-IF
+
+               MOVE APP-ID TO WS-RESTART-APP-ID
+               ADD 1 TO WS-CHECKPOINT-COUNTER
+               IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT-RECORD
+                   MOVE ZERO TO WS-CHECKPOINT-COUNTER
                END-IF
+
                READ APPLICANT-FILE
                    AT END MOVE 'Y' TO WS-EOF-FLAG
                END-READ
            END-PERFORM
-           
+
+      *    GUARANTEE A CHECKPOINT REFLECTING THE TRUE END-OF-FILE STATE
+      *    EXISTS REGARDLESS OF WHERE THE LAST INTERVAL BOUNDARY FELL
+           IF WS-CHECKPOINT-COUNTER > ZERO
+               PERFORM WRITE-CHECKPOINT-RECORD
+               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+           END-IF
+
            CLOSE APPLICANT-FILE.
-           
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-RESTART-APP-ID TO CKPT-LAST-APP-ID
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-APPROVED-COUNT TO CKPT-APPROVED-COUNT
+           MOVE WS-DENIED-COUNT TO CKPT-DENIED-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD.
+
        VALIDATE-APPLICANT-DATA.
            MOVE 'Y' TO WS-VALID-RECORD-FLAG
-           
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+
            IF APP-ID = SPACES OR APP-ID = LOW-VALUES
                MOVE 'N' TO WS-VALID-RECORD-FLAG
+               MOVE '01' TO WS-REJECT-REASON-CODE
            END-IF
-           
-           IF APP-HOUSEHOLD-SIZE < 1 OR APP-HOUSEHOLD-SIZE > 8
-               MOVE 'N' TO WS-VALID-RECORD-FLAG
-           END-IF
-           
-           IF APP-MONTHLY-INCOME < 0
-               MOVE 'N' TO WS-VALID-RECORD-FLAG
+
+           IF WS-VALID-RECORD-FLAG = 'Y'
+               IF APP-HOUSEHOLD-SIZE < 1 OR
+                  APP-HOUSEHOLD-SIZE > WS-MAX-HOUSEHOLD-SIZE
+                   MOVE 'N' TO WS-VALID-RECORD-FLAG
+                   MOVE '02' TO WS-REJECT-REASON-CODE
+               END-IF
+           END-IF.
+
+      *    APP-MONTHLY-INCOME IS AN UNSIGNED FIELD, SO IT CAN NEVER
+      *    CARRY A NEGATIVE VALUE - INCOME VALIDATION IS BOUNDS-ONLY
+      *    (SEE THE HOUSEHOLD SIZE CHECK ABOVE) AND THERE IS NO THIRD
+      *    REJECT REASON FOR INCOME.
+
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-RECORD
+           MOVE APP-ID TO REJ-APP-ID
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE
+
+           EVALUATE TRUE
+               WHEN REJ-REASON-BAD-ID
+                   MOVE "MISSING OR INVALID APPLICANT ID"
+                       TO REJ-REASON-DESC
+               WHEN REJ-REASON-HOUSEHOLD-SIZE
+                   MOVE "HOUSEHOLD SIZE OUT OF RANGE"
+                       TO REJ-REASON-DESC
+               WHEN OTHER
+                   MOVE "UNKNOWN VALIDATION FAILURE"
+                       TO REJ-REASON-DESC
+           END-EVALUATE
+
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
+
+       RECONCILE-CONTROL-TOTALS.
+           IF WS-PRIOR-RUN-FOUND = 'Y' AND WS-PRIOR-RECORD-COUNT > ZERO
+               COMPUTE WS-COUNT-VARIANCE =
+                   WS-RECORD-COUNT - WS-PRIOR-RECORD-COUNT
+               IF WS-COUNT-VARIANCE < 0
+                   COMPUTE WS-COUNT-VARIANCE = WS-COUNT-VARIANCE * -1
+               END-IF
+               COMPUTE WS-DEVIATION-PCT ROUNDED =
+                   (WS-COUNT-VARIANCE / WS-PRIOR-RECORD-COUNT) * 100
+
+               IF WS-DEVIATION-PCT > WS-TOLERANCE-PCT
+                   MOVE 'Y' TO WS-CONTROL-EXCEPTION
+                   DISPLAY "*** CONTROL TOTAL EXCEPTION ***"
+                   DISPLAY "PRIOR RUN RECORD COUNT: "
+                       WS-PRIOR-RECORD-COUNT
+                   DISPLAY "TODAY RUN RECORD COUNT: " WS-RECORD-COUNT
+                   DISPLAY "DEVIATION PCT: " WS-DEVIATION-PCT
+                       " TOLERANCE PCT: " WS-TOLERANCE-PCT
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY "NO PRIOR RUN CONTROL TOTAL AVAILABLE - "
+                   "SKIPPING RECONCILIATION"
            END-IF.
+
+       WRITE-CONTROL-TOTALS.
+           OPEN OUTPUT CONTROL-FILE
+           MOVE SPACES TO CONTROL-RECORD
+           MOVE WS-EFFECTIVE-DATE TO CTL-RUN-DATE
+           MOVE WS-RECORD-COUNT TO CTL-RECORD-COUNT
+           MOVE WS-TOLERANCE-PCT TO CTL-TOLERANCE-PCT
+           WRITE CONTROL-RECORD
+           CLOSE CONTROL-FILE.
+
+       TERMINATE-PROGRAM.
+           PERFORM WRITE-CONTROL-TOTALS
+           CLOSE REJECT-FILE
+           CLOSE NOTICE-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE HISTORY-FILE
+           CLOSE CHANGE-ALERT-FILE.
            
        CALCULATE-BENEFIT-AMOUNT.
            MOVE APP-MONTHLY-INCOME TO WS-GROSS-INCOME
@@ -138,9 +523,11 @@
            
            PERFORM GET-MAXIMUM-BENEFIT
            
-           COMPUTE WS-CALCULATED-BENEFIT = 
-               WS-MAXIMUM-BENEFIT - (WS-NET-INCOME * WS-BENEFIT-REDUCTION-PCT)
-               
+           COMPUTE WS-CALCULATED-BENEFIT =
+               WS-MAXIMUM-BENEFIT -
+               (WS-NET-INCOME * WS-BENEFIT-REDUCTION-PCT)
+
+
            IF WS-CALCULATED-BENEFIT < 0
                MOVE 0 TO WS-CALCULATED-BENEFIT
            END-IF
@@ -148,26 +535,59 @@
            MOVE WS-CALCULATED-BENEFIT TO WS-FINAL-BENEFIT.
            
        CALCULATE-DEDUCTIONS.
+           MOVE ZERO TO WS-HOUSING-DEDUCTION-AMT
+           MOVE ZERO TO WS-MEDICAL-DEDUCTION-AMT
+           MOVE ZERO TO WS-UTILITY-DEDUCTION-AMT
+           MOVE ZERO TO WS-DEPCARE-DEDUCTION-AMT
+           MOVE WS-STANDARD-DEDUCTION TO WS-STD-DEDUCTION-AMT
            MOVE WS-STANDARD-DEDUCTION TO WS-ALLOWABLE-DEDUCTIONS
-           
+
            IF APP-HOUSING-COST > 0
-               COMPUTE WS-ALLOWABLE-DEDUCTIONS = 
-                   WS-ALLOWABLE-DEDUCTIONS + 
-                   (APP-HOUSING-COST * WS-HOUSING-DEDUCTION-PCT)
+               COMPUTE WS-HOUSING-DEDUCTION-AMT =
+                   APP-HOUSING-COST * WS-HOUSING-DEDUCTION-PCT
+               ADD WS-HOUSING-DEDUCTION-AMT TO WS-ALLOWABLE-DEDUCTIONS
            END-IF
-           
+
            IF APP-MEDICAL-EXPENSES > WS-MEDICAL-DEDUCTION-MIN
-               ADD APP-MEDICAL-EXPENSES TO WS-ALLOWABLE-DEDUCTIONS
+               MOVE APP-MEDICAL-EXPENSES TO WS-MEDICAL-DEDUCTION-AMT
+               ADD WS-MEDICAL-DEDUCTION-AMT TO WS-ALLOWABLE-DEDUCTIONS
+           END-IF
+
+           IF APP-UTILITY-COST > 0
+               MOVE APP-UTILITY-COST TO WS-UTILITY-DEDUCTION-AMT
+               ADD WS-UTILITY-DEDUCTION-AMT TO WS-ALLOWABLE-DEDUCTIONS
+           END-IF
+
+           IF APP-DEPENDENT-CARE-COST > 0
+               MOVE APP-DEPENDENT-CARE-COST TO WS-DEPCARE-DEDUCTION-AMT
+               ADD WS-DEPCARE-DEDUCTION-AMT TO WS-ALLOWABLE-DEDUCTIONS
            END-IF.
            
        GET-MAXIMUM-BENEFIT.
-           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
-               UNTIL WS-TABLE-INDEX > 8
-               IF WS-HOUSEHOLD-SIZE(WS-TABLE-INDEX) = APP-HOUSEHOLD-SIZE
-                   MOVE WS-MAX-BENEFIT-AMT(WS-TABLE-INDEX) TO WS-MAXIMUM-BENEFIT
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM.
+           IF APP-HOUSEHOLD-SIZE > WS-TABLE-HOUSEHOLD-SIZE
+               PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                   UNTIL WS-TABLE-INDEX > 8
+                   IF WS-HOUSEHOLD-SIZE(WS-TABLE-INDEX) =
+                      WS-TABLE-HOUSEHOLD-SIZE
+                       MOVE WS-MAX-BENEFIT-AMT(WS-TABLE-INDEX)
+                           TO WS-MAXIMUM-BENEFIT
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-MAXIMUM-BENEFIT = WS-MAXIMUM-BENEFIT +
+                   ((APP-HOUSEHOLD-SIZE - WS-TABLE-HOUSEHOLD-SIZE) *
+                    WS-ADDL-MEMBER-INCR)
+           ELSE
+               PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                   UNTIL WS-TABLE-INDEX > 8
+                   IF WS-HOUSEHOLD-SIZE(WS-TABLE-INDEX) =
+                      APP-HOUSEHOLD-SIZE
+                       MOVE WS-MAX-BENEFIT-AMT(WS-TABLE-INDEX)
+                           TO WS-MAXIMUM-BENEFIT
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
            
        DETERMINE-ELIGIBILITY.
            IF WS-FINAL-BENEFIT > 0
@@ -176,8 +596,185 @@
            ELSE
                ADD 1 TO WS-DENIED-COUNT
                DISPLAY "DENIED: " APP-ID " INSUFFICIENT BENEFIT"
+           END-IF
+
+           PERFORM WRITE-NOTICE-RECORD
+           PERFORM WRITE-HISTORY-RECORD
+           PERFORM CHECK-CASE-STATUS-CHANGE.
+
+       WRITE-NOTICE-RECORD.
+           MOVE SPACES TO NOTICE-RECORD
+           MOVE APP-ID TO NOT-APP-ID
+           MOVE APP-LAST-NAME TO NOT-LAST-NAME
+           MOVE APP-FIRST-NAME TO NOT-FIRST-NAME
+           MOVE APP-ADDRESS-LINE1 TO NOT-ADDRESS-LINE1
+           MOVE APP-CITY TO NOT-CITY
+           MOVE APP-STATE-CODE TO NOT-STATE-CODE
+           MOVE APP-ZIP-CODE TO NOT-ZIP-CODE
+           MOVE WS-GROSS-INCOME TO NOT-GROSS-INCOME
+           MOVE WS-STD-DEDUCTION-AMT TO NOT-STD-DEDUCTION
+           MOVE WS-HOUSING-DEDUCTION-AMT TO NOT-HOUSING-DEDUCTION
+           MOVE WS-MEDICAL-DEDUCTION-AMT TO NOT-MEDICAL-DEDUCTION
+           MOVE WS-UTILITY-DEDUCTION-AMT TO NOT-UTILITY-DEDUCTION
+           MOVE WS-DEPCARE-DEDUCTION-AMT TO NOT-DEPCARE-DEDUCTION
+           MOVE WS-ALLOWABLE-DEDUCTIONS TO NOT-TOTAL-DEDUCTIONS
+           MOVE WS-NET-INCOME TO NOT-NET-INCOME
+           MOVE WS-EFFECTIVE-DATE TO NOT-EFFECTIVE-DATE
+
+           IF WS-FINAL-BENEFIT > 0
+               SET NOT-APPROVED TO TRUE
+               MOVE WS-FINAL-BENEFIT TO NOT-BENEFIT-AMOUNT
+               MOVE SPACES TO NOT-DENIAL-REASON
+           ELSE
+               SET NOT-DENIED TO TRUE
+               MOVE ZERO TO NOT-BENEFIT-AMOUNT
+               MOVE "NET INCOME TOO HIGH FOR HOUSEHOLD SIZE"
+                   TO NOT-DENIAL-REASON
+           END-IF
+
+           WRITE NOTICE-RECORD.
+
+       WRITE-HISTORY-RECORD.
+           MOVE SPACES TO HISTORY-RECORD
+           MOVE APP-ID TO HIST-APP-ID
+           MOVE WS-EFFECTIVE-DATE TO HIST-RUN-DATE
+           MOVE WS-GROSS-INCOME TO HIST-GROSS-INCOME
+           MOVE WS-NET-INCOME TO HIST-NET-INCOME
+           MOVE WS-ALLOWABLE-DEDUCTIONS TO HIST-TOTAL-DEDUCTIONS
+           MOVE WS-FINAL-BENEFIT TO HIST-BENEFIT-AMOUNT
+
+           IF WS-FINAL-BENEFIT > 0
+               SET HIST-APPROVED TO TRUE
+           ELSE
+               SET HIST-DENIED TO TRUE
+           END-IF
+
+           WRITE HISTORY-RECORD.
+
+       LOAD-PRIOR-HISTORY.
+           MOVE ZERO TO WS-PRIOR-HIST-COUNT
+           MOVE 'N' TO WS-PRIOR-HIST-EOF-FLAG
+
+           OPEN INPUT HISTORY-FILE
+           READ HISTORY-FILE
+               AT END MOVE 'Y' TO WS-PRIOR-HIST-EOF-FLAG
+           END-READ
+
+           PERFORM UNTIL WS-PRIOR-HIST-EOF-FLAG = 'Y'
+               PERFORM UPDATE-PRIOR-HISTORY-TABLE
+               READ HISTORY-FILE
+                   AT END MOVE 'Y' TO WS-PRIOR-HIST-EOF-FLAG
+               END-READ
+           END-PERFORM
+
+           CLOSE HISTORY-FILE.
+
+       UPDATE-PRIOR-HISTORY-TABLE.
+           MOVE 'N' TO WS-PRIOR-HIST-MATCH-FOUND
+
+           PERFORM VARYING WS-PRIOR-HIST-IDX FROM 1 BY 1
+               UNTIL WS-PRIOR-HIST-IDX > WS-PRIOR-HIST-COUNT
+               IF WS-PRIOR-HIST-APP-ID(WS-PRIOR-HIST-IDX) = HIST-APP-ID
+                   MOVE 'Y' TO WS-PRIOR-HIST-MATCH-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-PRIOR-HIST-MATCH-FOUND = 'N'
+               IF WS-PRIOR-HIST-COUNT < WS-PRIOR-HIST-MAX-ENTRIES
+                   ADD 1 TO WS-PRIOR-HIST-COUNT
+                   MOVE WS-PRIOR-HIST-COUNT TO WS-PRIOR-HIST-IDX
+                   MOVE HIST-APP-ID
+                       TO WS-PRIOR-HIST-APP-ID(WS-PRIOR-HIST-IDX)
+                   MOVE 'Y' TO WS-PRIOR-HIST-MATCH-FOUND
+               ELSE
+                   IF WS-PRIOR-HIST-TABLE-FULL = 'N'
+                       MOVE 'Y' TO WS-PRIOR-HIST-TABLE-FULL
+                       DISPLAY "WARNING: PRIOR HISTORY TABLE FULL AT "
+                           WS-PRIOR-HIST-MAX-ENTRIES " ENTRIES - "
+                           "SOME APPLICANTS WILL NOT GET CHANGE ALERTS"
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-PRIOR-HIST-MATCH-FOUND = 'Y'
+               MOVE HIST-DETERMINATION
+                   TO WS-PRIOR-HIST-DETERMINATION(WS-PRIOR-HIST-IDX)
+               MOVE HIST-BENEFIT-AMOUNT
+                   TO WS-PRIOR-HIST-BENEFIT(WS-PRIOR-HIST-IDX)
            END-IF.
-           
+
+       FIND-PRIOR-HISTORY.
+           MOVE 'N' TO WS-PRIOR-HIST-MATCH-FOUND
+
+           PERFORM VARYING WS-PRIOR-HIST-IDX FROM 1 BY 1
+               UNTIL WS-PRIOR-HIST-IDX > WS-PRIOR-HIST-COUNT
+               IF WS-PRIOR-HIST-APP-ID(WS-PRIOR-HIST-IDX) = APP-ID
+                   MOVE 'Y' TO WS-PRIOR-HIST-MATCH-FOUND
+                   MOVE WS-PRIOR-HIST-DETERMINATION(WS-PRIOR-HIST-IDX)
+                       TO WS-PRIOR-HIST-MATCH-DETERMINATION
+                   MOVE WS-PRIOR-HIST-BENEFIT(WS-PRIOR-HIST-IDX)
+                       TO WS-PRIOR-HIST-MATCH-BENEFIT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       CHECK-CASE-STATUS-CHANGE.
+           PERFORM FIND-PRIOR-HISTORY
+
+           IF WS-PRIOR-HIST-MATCH-FOUND = 'Y'
+               IF WS-FINAL-BENEFIT > 0
+                   MOVE "APPROVED" TO WS-CURRENT-DETERMINATION
+               ELSE
+                   MOVE "DENIED" TO WS-CURRENT-DETERMINATION
+               END-IF
+
+               MOVE 'N' TO WS-CHANGE-ALERT-FLAG
+               MOVE SPACES TO WS-CHANGE-ALERT-REASON
+
+               IF WS-CURRENT-DETERMINATION NOT =
+                  WS-PRIOR-HIST-MATCH-DETERMINATION
+                   MOVE 'Y' TO WS-CHANGE-ALERT-FLAG
+                   MOVE "STATUS CHANGED" TO WS-CHANGE-ALERT-REASON
+               END-IF
+
+               COMPUTE WS-BENEFIT-CHANGE-AMT =
+                   WS-FINAL-BENEFIT - WS-PRIOR-HIST-MATCH-BENEFIT
+               IF WS-BENEFIT-CHANGE-AMT < 0
+                   COMPUTE WS-BENEFIT-CHANGE-AMT =
+                       WS-BENEFIT-CHANGE-AMT * -1
+               END-IF
+
+               IF WS-BENEFIT-CHANGE-AMT > WS-BENEFIT-CHANGE-THRESHOLD
+                   IF WS-CHANGE-ALERT-NEEDED
+                       MOVE "STATUS AND BENEFIT CHANGED"
+                           TO WS-CHANGE-ALERT-REASON
+                   ELSE
+                       MOVE "BENEFIT AMOUNT CHANGED"
+                           TO WS-CHANGE-ALERT-REASON
+                   END-IF
+                   MOVE 'Y' TO WS-CHANGE-ALERT-FLAG
+               END-IF
+
+               IF WS-CHANGE-ALERT-NEEDED
+                   PERFORM WRITE-CHANGE-ALERT-RECORD
+               END-IF
+           END-IF.
+
+       WRITE-CHANGE-ALERT-RECORD.
+           MOVE SPACES TO CHANGE-ALERT-RECORD
+           MOVE APP-ID TO CHG-APP-ID
+           MOVE WS-PRIOR-HIST-MATCH-DETERMINATION
+               TO CHG-PRIOR-DETERMINATION
+           MOVE WS-CURRENT-DETERMINATION TO CHG-CURRENT-DETERMINATION
+           MOVE WS-PRIOR-HIST-MATCH-BENEFIT TO CHG-PRIOR-BENEFIT
+           MOVE WS-FINAL-BENEFIT TO CHG-CURRENT-BENEFIT
+           COMPUTE CHG-BENEFIT-CHANGE-AMT =
+               WS-FINAL-BENEFIT - WS-PRIOR-HIST-MATCH-BENEFIT
+           MOVE WS-CHANGE-ALERT-REASON TO CHG-ALERT-REASON
+           WRITE CHANGE-ALERT-RECORD.
+
+
        DISPLAY-SUMMARY-TOTALS.
            DISPLAY "PROCESSING COMPLETE"
            DISPLAY "TOTAL RECORDS PROCESSED: " WS-RECORD-COUNT
