@@ -5,61 +5,296 @@
       * USED FOR BENEFIT ELIGIBILITY DETERMINATION          *
       * LAST MODIFIED: 1998-03-15                           *
       *********************************************************
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-MAINFRAME.
        OBJECT-COMPUTER. IBM-MAINFRAME.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICANT-FILE ASSIGN TO "APPLICANT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT RISK-OUTPUT-FILE ASSIGN TO "RISKOUT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL ASSET-VERIFY-FILE ASSIGN TO "ASSETVER.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL OVERRIDE-FILE ASSIGN TO "OVERRIDE.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  APPLICANT-FILE.
+           COPY APPLREC.
+
+       FD  RISK-OUTPUT-FILE.
+       01  RISK-OUTPUT-RECORD.
+           05  RISK-APP-ID             PIC X(8).
+           05  RISK-OVERALL-RISK       PIC X(10).
+           05  RISK-ASSET-MISMATCH     PIC X(1).
+           05  RISK-SYSTEM-RISK        PIC X(10).
+           05  RISK-OVERRIDE-APPLIED   PIC X(1).
+           05  RISK-CASEWORKER-ID      PIC X(8).
+           05  RISK-OVERRIDE-JUSTIFICATION PIC X(40).
+           05  RISK-OVERRIDE-TIMESTAMP PIC X(14).
+           05  FILLER                  PIC X(10).
+
+      *****************************************************************
+      * STATE ASSET-VERIFICATION SERVICE RESPONSE FILE - ONE RECORD   *
+      * PER APPLICANT WITH THE ASSET TOTAL THE STATE HAS ON RECORD,   *
+      * INDEPENDENT OF WHAT THE APPLICANT SELF-REPORTED               *
+      *****************************************************************
+       FD  ASSET-VERIFY-FILE.
+       01  ASSET-VERIFY-RECORD.
+           05  AVER-APP-ID             PIC X(8).
+           05  AVER-VERIFIED-ASSETS    PIC 9(8)V99.
+           05  FILLER                  PIC X(10).
+
+      *****************************************************************
+      * CASEWORKER OVERRIDE AUDIT FILE - ONE RECORD PER APPLICANT A   *
+      * CASEWORKER HAS MANUALLY RE-RATED, CAPTURING THE SYSTEM'S      *
+      * ORIGINAL RISK, THE OVERRIDING RISK, WHO MADE THE CALL, WHY,   *
+      * AND WHEN                                                      *
+      *****************************************************************
+       FD  OVERRIDE-FILE.
+       01  OVERRIDE-RECORD.
+           05  OVR-APP-ID              PIC X(8).
+           05  OVR-SYSTEM-RISK         PIC X(10).
+           05  OVR-OVERRIDE-RISK       PIC X(10).
+           05  OVR-CASEWORKER-ID       PIC X(8).
+           05  OVR-JUSTIFICATION       PIC X(40).
+           05  OVR-TIMESTAMP           PIC X(14).
+           05  FILLER                  PIC X(10).
+
        WORKING-STORAGE SECTION.
-       01  WS-APPLICANT-RECORD.
-           05  WS-APPLICANT-ID         PIC X(10).
+       01  WS-RISK-WORK-FIELDS.
            05  WS-ANNUAL-INCOME        PIC 9(8)V99.
-           05  WS-FAMILY-SIZE          PIC 99.
-           05  WS-EMPLOYMENT-STATUS    PIC X(10).
-           05  WS-TOTAL-ASSETS         PIC 9(8)V99.
-           
+
+       01  WS-OVERRIDE-WORK-FIELDS.
+           05  WS-SYSTEM-RISK          PIC X(10).
+           05  WS-OVERRIDE-CASEWORKER-ID PIC X(8).
+           05  WS-OVERRIDE-JUSTIFICATION PIC X(40).
+           05  WS-OVERRIDE-TIMESTAMP   PIC X(14).
+
        01  WS-RISK-INDICATORS.
            05  WS-INCOME-RISK          PIC X(10).
            05  WS-ASSET-RISK           PIC X(10).
            05  WS-EMPLOYMENT-RISK      PIC X(10).
            05  WS-OVERALL-RISK         PIC X(10).
-           
+
        01  WS-CONSTANTS.
            05  WS-HIGH-INCOME-LIMIT    PIC 9(8)V99 VALUE 75000.00.
            05  WS-HIGH-ASSET-LIMIT     PIC 9(8)V99 VALUE 50000.00.
-           
+           05  WS-ASSET-MISMATCH-PCT   PIC V99 VALUE .10.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG             PIC X VALUE 'N'.
+           05  WS-AVER-EOF-FLAG        PIC X VALUE 'N'.
+           05  WS-ASSET-MISMATCH-FLAG  PIC X VALUE 'N'.
+               88  WS-ASSET-MISMATCH-DETECTED VALUE 'Y'.
+           05  WS-OVR-EOF-FLAG         PIC X VALUE 'N'.
+           05  WS-OVERRIDE-APPLIED-FLAG PIC X VALUE 'N'.
+               88  WS-OVERRIDE-WAS-APPLIED VALUE 'Y'.
+
+      *****************************************************************
+      * ASSET-VERIFICATION LOOKUP TABLE - LOADED ONCE AT STARTUP AND  *
+      * SEARCHED BY APPLICANT ID AS EACH APPLICANT RECORD IS RISK     *
+      * SCORED                                                        *
+      *****************************************************************
+       01  WS-ASSET-VERIFY-TABLE.
+           05  WS-AVER-ENTRY OCCURS 10000 TIMES
+                   INDEXED BY WS-AVER-IDX.
+               10  WS-AVER-APP-ID          PIC X(8).
+               10  WS-AVER-VERIFIED-ASSETS PIC 9(8)V99.
+
+       01  WS-AVER-TABLE-FIELDS.
+           05  WS-AVER-MAX-ENTRIES     PIC 9(5) VALUE 10000.
+           05  WS-AVER-TABLE-COUNT     PIC 9(5) VALUE ZERO.
+           05  WS-AVER-TABLE-FULL      PIC X VALUE 'N'.
+           05  WS-AVER-MATCH-FOUND     PIC X VALUE 'N'.
+           05  WS-AVER-MATCH-ASSETS    PIC 9(8)V99.
+           05  WS-AVER-MISMATCH-LIMIT  PIC 9(8)V99.
+
+      *****************************************************************
+      * CASEWORKER OVERRIDE LOOKUP TABLE - LOADED ONCE AT STARTUP AND *
+      * SEARCHED BY APPLICANT ID AFTER THE SYSTEM COMPUTES ITS OWN    *
+      * OVERALL RISK, SO A HUMAN RE-RATING CAN REPLACE IT             *
+      *****************************************************************
+       01  WS-OVERRIDE-TABLE.
+           05  WS-OVR-ENTRY OCCURS 10000 TIMES
+                   INDEXED BY WS-OVR-IDX.
+               10  WS-OVR-APP-ID           PIC X(8).
+               10  WS-OVR-OVERRIDE-RISK    PIC X(10).
+               10  WS-OVR-CASEWORKER-ID    PIC X(8).
+               10  WS-OVR-JUSTIFICATION    PIC X(40).
+               10  WS-OVR-TIMESTAMP        PIC X(14).
+
+       01  WS-OVR-TABLE-FIELDS.
+           05  WS-OVR-MAX-ENTRIES      PIC 9(5) VALUE 10000.
+           05  WS-OVR-TABLE-COUNT      PIC 9(5) VALUE ZERO.
+           05  WS-OVR-TABLE-FULL       PIC X VALUE 'N'.
+           05  WS-OVR-MATCH-FOUND      PIC X VALUE 'N'.
+           05  WS-OVR-MATCH-RISK       PIC X(10).
+           05  WS-OVR-MATCH-CASEWORKER PIC X(8).
+           05  WS-OVR-MATCH-JUSTIFICATION PIC X(40).
+           05  WS-OVR-MATCH-TIMESTAMP  PIC X(14).
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM INITIALIZE-VALUES
-           PERFORM CALCULATE-INCOME-RISK
-           PERFORM CALCULATE-ASSET-RISK  
-           PERFORM CALCULATE-EMPLOYMENT-RISK
-           PERFORM DETERMINE-OVERALL-RISK
-           PERFORM DISPLAY-RESULTS
+           PERFORM LOAD-ASSET-VERIFICATIONS
+           PERFORM LOAD-OVERRIDES
+
+           OPEN INPUT APPLICANT-FILE
+           OPEN OUTPUT RISK-OUTPUT-FILE
+
+           PERFORM PROCESS-APPLICANT-FILE
+
+           CLOSE APPLICANT-FILE
+           CLOSE RISK-OUTPUT-FILE
            STOP RUN.
-           
+
        INITIALIZE-VALUES.
            MOVE SPACES TO WS-RISK-INDICATORS
            MOVE SPACES TO WS-OVERALL-RISK.
-           
+
+       LOAD-ASSET-VERIFICATIONS.
+           MOVE ZERO TO WS-AVER-TABLE-COUNT
+           MOVE 'N' TO WS-AVER-EOF-FLAG
+
+           OPEN INPUT ASSET-VERIFY-FILE
+           READ ASSET-VERIFY-FILE
+               AT END MOVE 'Y' TO WS-AVER-EOF-FLAG
+           END-READ
+
+           PERFORM UNTIL WS-AVER-EOF-FLAG = 'Y'
+               IF WS-AVER-TABLE-COUNT < WS-AVER-MAX-ENTRIES
+                   ADD 1 TO WS-AVER-TABLE-COUNT
+                   MOVE AVER-APP-ID
+                       TO WS-AVER-APP-ID(WS-AVER-TABLE-COUNT)
+                   MOVE AVER-VERIFIED-ASSETS
+                       TO WS-AVER-VERIFIED-ASSETS(WS-AVER-TABLE-COUNT)
+               ELSE
+                   IF WS-AVER-TABLE-FULL = 'N'
+                       MOVE 'Y' TO WS-AVER-TABLE-FULL
+                       DISPLAY "WARNING: ASSET VERIFICATION TABLE "
+                           "FULL AT " WS-AVER-MAX-ENTRIES " ENTRIES"
+                   END-IF
+               END-IF
+               READ ASSET-VERIFY-FILE
+                   AT END MOVE 'Y' TO WS-AVER-EOF-FLAG
+               END-READ
+           END-PERFORM
+
+           CLOSE ASSET-VERIFY-FILE.
+
+       LOAD-OVERRIDES.
+           MOVE ZERO TO WS-OVR-TABLE-COUNT
+           MOVE 'N' TO WS-OVR-EOF-FLAG
+
+           OPEN INPUT OVERRIDE-FILE
+           READ OVERRIDE-FILE
+               AT END MOVE 'Y' TO WS-OVR-EOF-FLAG
+           END-READ
+
+           PERFORM UNTIL WS-OVR-EOF-FLAG = 'Y'
+               IF WS-OVR-TABLE-COUNT < WS-OVR-MAX-ENTRIES
+                   ADD 1 TO WS-OVR-TABLE-COUNT
+                   MOVE OVR-APP-ID
+                       TO WS-OVR-APP-ID(WS-OVR-TABLE-COUNT)
+                   MOVE OVR-OVERRIDE-RISK
+                       TO WS-OVR-OVERRIDE-RISK(WS-OVR-TABLE-COUNT)
+                   MOVE OVR-CASEWORKER-ID
+                       TO WS-OVR-CASEWORKER-ID(WS-OVR-TABLE-COUNT)
+                   MOVE OVR-JUSTIFICATION
+                       TO WS-OVR-JUSTIFICATION(WS-OVR-TABLE-COUNT)
+                   MOVE OVR-TIMESTAMP
+                       TO WS-OVR-TIMESTAMP(WS-OVR-TABLE-COUNT)
+               ELSE
+                   IF WS-OVR-TABLE-FULL = 'N'
+                       MOVE 'Y' TO WS-OVR-TABLE-FULL
+                       DISPLAY "WARNING: OVERRIDE TABLE FULL AT "
+                           WS-OVR-MAX-ENTRIES " ENTRIES"
+                   END-IF
+               END-IF
+               READ OVERRIDE-FILE
+                   AT END MOVE 'Y' TO WS-OVR-EOF-FLAG
+               END-READ
+           END-PERFORM
+
+           CLOSE OVERRIDE-FILE.
+
+       PROCESS-APPLICANT-FILE.
+           READ APPLICANT-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               PERFORM CALCULATE-INCOME-RISK
+               PERFORM CALCULATE-ASSET-RISK
+               PERFORM CALCULATE-EMPLOYMENT-RISK
+               PERFORM DETERMINE-OVERALL-RISK
+               PERFORM APPLY-CASEWORKER-OVERRIDE
+               PERFORM WRITE-RISK-OUTPUT-RECORD
+               PERFORM DISPLAY-RESULTS
+
+               READ APPLICANT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM.
+
        CALCULATE-INCOME-RISK.
+           COMPUTE WS-ANNUAL-INCOME = APP-MONTHLY-INCOME * 12
+
            IF WS-ANNUAL-INCOME > WS-HIGH-INCOME-LIMIT
                MOVE "HIGH" TO WS-INCOME-RISK
            ELSE
                MOVE "LOW" TO WS-INCOME-RISK
            END-IF.
-           
+
        CALCULATE-ASSET-RISK.
-           IF WS-TOTAL-ASSETS > WS-HIGH-ASSET-LIMIT
+           MOVE 'N' TO WS-ASSET-MISMATCH-FLAG
+           PERFORM FIND-ASSET-VERIFICATION
+
+           IF WS-AVER-MATCH-FOUND = 'Y'
+               COMPUTE WS-AVER-MISMATCH-LIMIT =
+                   APP-TOTAL-ASSETS +
+                   (APP-TOTAL-ASSETS * WS-ASSET-MISMATCH-PCT)
+               IF WS-AVER-MATCH-ASSETS > WS-AVER-MISMATCH-LIMIT
+                   MOVE 'Y' TO WS-ASSET-MISMATCH-FLAG
+               END-IF
+           END-IF
+
+           IF APP-TOTAL-ASSETS > WS-HIGH-ASSET-LIMIT
+              OR WS-ASSET-MISMATCH-DETECTED
                MOVE "HIGH" TO WS-ASSET-RISK
            ELSE
                MOVE "LOW" TO WS-ASSET-RISK
            END-IF.
-           
+
+       FIND-ASSET-VERIFICATION.
+           MOVE 'N' TO WS-AVER-MATCH-FOUND
+           MOVE ZERO TO WS-AVER-MATCH-ASSETS
+
+           PERFORM VARYING WS-AVER-IDX FROM 1 BY 1
+               UNTIL WS-AVER-IDX > WS-AVER-TABLE-COUNT
+               IF WS-AVER-APP-ID(WS-AVER-IDX) = APP-ID
+                   MOVE 'Y' TO WS-AVER-MATCH-FOUND
+                   MOVE WS-AVER-VERIFIED-ASSETS(WS-AVER-IDX)
+                       TO WS-AVER-MATCH-ASSETS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        CALCULATE-EMPLOYMENT-RISK.
-           EVALUATE WS-EMPLOYMENT-STATUS
+           EVALUATE APP-EMPLOYMENT-STATUS
                WHEN "UNEMPLOYED"
                    MOVE "HIGH" TO WS-EMPLOYMENT-RISK
                WHEN "PART-TIME"
@@ -69,7 +304,7 @@
                WHEN OTHER
                    MOVE "UNKNOWN" TO WS-EMPLOYMENT-RISK
            END-EVALUATE.
-           
+
        DETERMINE-OVERALL-RISK.
            IF WS-INCOME-RISK = "HIGH" OR WS-ASSET-RISK = "HIGH"
                MOVE "HIGH" TO WS-OVERALL-RISK
@@ -80,8 +315,71 @@
                    MOVE "LOW" TO WS-OVERALL-RISK
                END-IF
            END-IF.
-           
+
+       APPLY-CASEWORKER-OVERRIDE.
+           MOVE WS-OVERALL-RISK TO WS-SYSTEM-RISK
+           MOVE 'N' TO WS-OVERRIDE-APPLIED-FLAG
+           PERFORM FIND-OVERRIDE-RECORD
+
+           IF WS-OVR-MATCH-FOUND = 'Y'
+               MOVE 'Y' TO WS-OVERRIDE-APPLIED-FLAG
+               MOVE WS-OVR-MATCH-RISK TO WS-OVERALL-RISK
+               MOVE WS-OVR-MATCH-CASEWORKER TO WS-OVERRIDE-CASEWORKER-ID
+               MOVE WS-OVR-MATCH-JUSTIFICATION
+                   TO WS-OVERRIDE-JUSTIFICATION
+               MOVE WS-OVR-MATCH-TIMESTAMP TO WS-OVERRIDE-TIMESTAMP
+           END-IF.
+
+       FIND-OVERRIDE-RECORD.
+           MOVE 'N' TO WS-OVR-MATCH-FOUND
+
+           PERFORM VARYING WS-OVR-IDX FROM 1 BY 1
+               UNTIL WS-OVR-IDX > WS-OVR-TABLE-COUNT
+               IF WS-OVR-APP-ID(WS-OVR-IDX) = APP-ID
+                   MOVE 'Y' TO WS-OVR-MATCH-FOUND
+                   MOVE WS-OVR-OVERRIDE-RISK(WS-OVR-IDX)
+                       TO WS-OVR-MATCH-RISK
+                   MOVE WS-OVR-CASEWORKER-ID(WS-OVR-IDX)
+                       TO WS-OVR-MATCH-CASEWORKER
+                   MOVE WS-OVR-JUSTIFICATION(WS-OVR-IDX)
+                       TO WS-OVR-MATCH-JUSTIFICATION
+                   MOVE WS-OVR-TIMESTAMP(WS-OVR-IDX)
+                       TO WS-OVR-MATCH-TIMESTAMP
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-RISK-OUTPUT-RECORD.
+           MOVE SPACES TO RISK-OUTPUT-RECORD
+           MOVE APP-ID TO RISK-APP-ID
+           MOVE WS-OVERALL-RISK TO RISK-OVERALL-RISK
+           MOVE WS-ASSET-MISMATCH-FLAG TO RISK-ASSET-MISMATCH
+           MOVE WS-SYSTEM-RISK TO RISK-SYSTEM-RISK
+           MOVE WS-OVERRIDE-APPLIED-FLAG TO RISK-OVERRIDE-APPLIED
+           IF WS-OVERRIDE-WAS-APPLIED
+               MOVE WS-OVERRIDE-CASEWORKER-ID TO RISK-CASEWORKER-ID
+               MOVE WS-OVERRIDE-JUSTIFICATION
+                   TO RISK-OVERRIDE-JUSTIFICATION
+               MOVE WS-OVERRIDE-TIMESTAMP TO RISK-OVERRIDE-TIMESTAMP
+           ELSE
+               MOVE SPACES TO RISK-CASEWORKER-ID
+               MOVE SPACES TO RISK-OVERRIDE-JUSTIFICATION
+               MOVE SPACES TO RISK-OVERRIDE-TIMESTAMP
+           END-IF
+           WRITE RISK-OUTPUT-RECORD.
+
        DISPLAY-RESULTS.
            DISPLAY "RISK ASSESSMENT COMPLETE"
-           DISPLAY "APPLICANT ID: " WS-APPLICANT-ID
-           DISPLAY "OVERALL RISK: " WS-OVERALL-RISK.
+           DISPLAY "APPLICANT ID: " APP-ID
+           DISPLAY "OVERALL RISK: " WS-OVERALL-RISK
+           IF WS-ASSET-MISMATCH-DETECTED
+               DISPLAY "ASSET VERIFICATION MISMATCH - VERIFIED "
+                   "ASSETS EXCEED SELF-REPORTED ASSETS"
+           END-IF
+           IF WS-OVERRIDE-WAS-APPLIED
+               DISPLAY "SYSTEM RISK: " WS-SYSTEM-RISK
+                   " OVERRIDDEN BY CASEWORKER "
+                   WS-OVERRIDE-CASEWORKER-ID
+               DISPLAY "OVERRIDE JUSTIFICATION: "
+                   WS-OVERRIDE-JUSTIFICATION
+           END-IF.
