@@ -0,0 +1,22 @@
+      *****************************************************************
+      * APPLICANT MASTER RECORD - SHARED BY BENEFIT-PROCESSOR AND     *
+      * RISK-ASSESSMENT SO BOTH PROGRAMS READ THE SAME APPLICANT.DAT  *
+      * LAYOUT FROM ONE DEFINITION                                    *
+      *****************************************************************
+       01  APPLICANT-RECORD.
+           05  APP-ID                  PIC X(8).
+           05  APP-LAST-NAME           PIC X(25).
+           05  APP-FIRST-NAME          PIC X(20).
+           05  APP-HOUSEHOLD-SIZE      PIC 99.
+           05  APP-MONTHLY-INCOME      PIC 9(6)V99.
+           05  APP-HOUSING-COST        PIC 9(6)V99.
+           05  APP-MEDICAL-EXPENSES    PIC 9(6)V99.
+           05  APP-STATE-CODE          PIC X(2).
+           05  APP-ADDRESS-LINE1       PIC X(25).
+           05  APP-CITY                PIC X(15).
+           05  APP-ZIP-CODE            PIC X(9).
+           05  APP-UTILITY-COST        PIC 9(6)V99.
+           05  APP-DEPENDENT-CARE-COST PIC 9(6)V99.
+           05  APP-EMPLOYMENT-STATUS   PIC X(10).
+           05  APP-TOTAL-ASSETS        PIC 9(8)V99.
+           05  FILLER                  PIC X(15).
