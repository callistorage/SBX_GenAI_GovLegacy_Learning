@@ -0,0 +1,16 @@
+      *****************************************************************
+      * ANNUAL BENEFIT RATE FIGURES - FOOD ASSISTANCE PROGRAM         *
+      * EXTERNALIZED SO THE OCTOBER COLA UPDATE CAN BE APPLIED BY     *
+      * REPLACING RATES.DAT WITHOUT A PROGRAM RECOMPILE               *
+      *****************************************************************
+       01  RATES-RECORD.
+           05  RATE-STANDARD-DEDUCTION     PIC 9(4).
+           05  RATE-HOUSING-DEDUCTION-PCT  PIC V99.
+           05  RATE-MEDICAL-DEDUCTION-MIN  PIC 9(3).
+           05  RATE-BENEFIT-REDUCTION-PCT  PIC V99.
+           05  RATE-ADDL-MEMBER-INCR       PIC 9(4).
+           05  RATE-BENEFIT-TABLE.
+               10  RATE-BENEFIT-ENTRY OCCURS 8 TIMES.
+                   15  RATE-HOUSEHOLD-SIZE     PIC 99.
+                   15  RATE-MAX-BENEFIT-AMT    PIC 9(4).
+           05  FILLER                      PIC X(20).
