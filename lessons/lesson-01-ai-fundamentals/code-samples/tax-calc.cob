@@ -6,18 +6,18 @@
       * INCLUDES: STANDARD DEDUCTION, CHILD CREDIT, EIC      *
       * SYSTEM: MAINFRAME TAX PROCESSING                     *
       *********************************************************
-       
+
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
        01  WS-TAXPAYER-INFO.
            05  WS-TAX-ID                PIC X(11).
            05  WS-FILING-STATUS         PIC X(20).
            05  WS-GROSS-INCOME          PIC 9(8)V99.
            05  WS-NUMBER-OF-CHILDREN    PIC 99.
            05  WS-AGE-65-OR-OLDER       PIC X VALUE 'N'.
-           
+
        01  WS-TAX-CALCULATIONS.
            05  WS-ADJUSTED-GROSS-INCOME PIC 9(8)V99.
            05  WS-STANDARD-DEDUCTION    PIC 9(8)V99.
@@ -27,15 +27,65 @@
            05  WS-EARNED-INCOME-CREDIT  PIC 9(8)V99.
            05  WS-TOTAL-CREDITS         PIC 9(8)V99.
            05  WS-NET-TAX-DUE           PIC 9(8)V99.
-           
+
        01  WS-TAX-CONSTANTS.
            05  WS-SINGLE-STD-DEDUCTION     PIC 9(8)V99 VALUE 12950.00.
            05  WS-MARRIED-STD-DEDUCTION    PIC 9(8)V99 VALUE 25900.00.
+           05  WS-HOH-STD-DEDUCTION        PIC 9(8)V99 VALUE 19400.00.
+           05  WS-MFS-STD-DEDUCTION        PIC 9(8)V99 VALUE 12950.00.
            05  WS-CHILD-CREDIT-AMOUNT      PIC 9(8)V99 VALUE 2000.00.
            05  WS-SENIOR-ADDITIONAL-STD    PIC 9(8)V99 VALUE 1400.00.
-           
+
+      *****************************************************************
+      * FEDERAL TAX BRACKETS BY FILING STATUS                         *
+      * FS-INDEX 1 = SINGLE, 2 = MARRIED FILING JOINT,                *
+      *          3 = HEAD OF HOUSEHOLD, 4 = MARRIED FILING SEPARATE   *
+      * EACH BRACKET CARRIES ITS UPPER INCOME THRESHOLD AND ITS RATE. *
+      * THE TOP BRACKET USES A HIGH SENTINEL THRESHOLD.               *
+      *****************************************************************
+       01  WS-TAX-BRACKETS.
+           05  WS-BRACKET-SET OCCURS 4 TIMES.
+               10  WS-BRACKET OCCURS 7 TIMES.
+                   15  WS-BRACKET-UPPER    PIC 9(8)V99.
+                   15  WS-BRACKET-RATE     PIC V99.
+
+       01  WS-FILING-STATUS-WORK.
+           05  WS-FS-INDEX              PIC 9.
+
+       01  WS-TAX-WORK-FIELDS.
+           05  WS-BRACKET-INDEX         PIC 9.
+           05  WS-BRACKET-LOWER         PIC 9(8)V99.
+           05  WS-BRACKET-SPAN          PIC 9(8)V99.
+           05  WS-BRACKET-TAX           PIC 9(8)V99.
+
+      *****************************************************************
+      * EARNED INCOME CREDIT SCHEDULE                                 *
+      * EIC-INDEX 1 = NO QUALIFYING CHILDREN, 2 = ONE, 3 = TWO,       *
+      *           4 = THREE OR MORE                                   *
+      * PHASE-IN UP TO THE EARNED INCOME AMOUNT, A PLATEAU AT THE     *
+      * MAXIMUM CREDIT, THEN A PHASE-OUT BACK TO ZERO. THE PHASE-OUT  *
+      * BEGINS LATER FOR MARRIED FILING JOINTLY THAN FOR OTHER        *
+      * FILING STATUSES.                                               *
+      *****************************************************************
+       01  WS-EIC-TABLE.
+           05  WS-EIC-ENTRY OCCURS 4 TIMES.
+               10  WS-EIC-CREDIT-RATE           PIC V9(4).
+               10  WS-EIC-EARNED-INCOME-AMT     PIC 9(5)V99.
+               10  WS-EIC-MAX-CREDIT            PIC 9(5)V99.
+               10  WS-EIC-PHASEOUT-RATE         PIC V9(4).
+               10  WS-EIC-PHASEOUT-START-SINGLE PIC 9(5)V99.
+               10  WS-EIC-PHASEOUT-START-MFJ    PIC 9(5)V99.
+
+       01  WS-EIC-WORK-FIELDS.
+           05  WS-EIC-INDEX             PIC 9.
+           05  WS-EIC-PHASEOUT-START    PIC 9(5)V99.
+           05  WS-EIC-COMPUTED          PIC S9(8)V99.
+
        PROCEDURE DIVISION.
        MAIN-TAX-CALCULATION.
+           PERFORM LOAD-TAX-BRACKETS
+           PERFORM LOAD-EIC-TABLE
+           PERFORM DETERMINE-FILING-STATUS-INDEX
            PERFORM CALCULATE-STANDARD-DEDUCTION
            PERFORM CALCULATE-TAXABLE-INCOME
            PERFORM CALCULATE-FEDERAL-TAX
@@ -43,81 +93,240 @@
            PERFORM CALCULATE-EARNED-INCOME-CREDIT
            PERFORM CALCULATE-NET-TAX
            STOP RUN.
-           
+
+       DETERMINE-FILING-STATUS-INDEX.
+           EVALUATE WS-FILING-STATUS
+               WHEN "SINGLE"
+                   MOVE 1 TO WS-FS-INDEX
+               WHEN "MARRIED_FILING_JOINT"
+                   MOVE 2 TO WS-FS-INDEX
+               WHEN "HEAD_OF_HOUSEHOLD"
+                   MOVE 3 TO WS-FS-INDEX
+               WHEN "MARRIED_FILING_SEPARATE"
+                   MOVE 4 TO WS-FS-INDEX
+               WHEN OTHER
+                   MOVE 1 TO WS-FS-INDEX
+           END-EVALUATE.
+
+       LOAD-TAX-BRACKETS.
+      *    SINGLE
+           MOVE 10275.00 TO WS-BRACKET-UPPER(1 1)
+           MOVE .10      TO WS-BRACKET-RATE(1 1)
+           MOVE 41775.00 TO WS-BRACKET-UPPER(1 2)
+           MOVE .12      TO WS-BRACKET-RATE(1 2)
+           MOVE 89075.00 TO WS-BRACKET-UPPER(1 3)
+           MOVE .22      TO WS-BRACKET-RATE(1 3)
+           MOVE 170050.00 TO WS-BRACKET-UPPER(1 4)
+           MOVE .24      TO WS-BRACKET-RATE(1 4)
+           MOVE 215950.00 TO WS-BRACKET-UPPER(1 5)
+           MOVE .32      TO WS-BRACKET-RATE(1 5)
+           MOVE 539900.00 TO WS-BRACKET-UPPER(1 6)
+           MOVE .35      TO WS-BRACKET-RATE(1 6)
+           MOVE 99999999.99 TO WS-BRACKET-UPPER(1 7)
+           MOVE .37      TO WS-BRACKET-RATE(1 7)
+
+      *    MARRIED FILING JOINT
+           MOVE 20550.00 TO WS-BRACKET-UPPER(2 1)
+           MOVE .10      TO WS-BRACKET-RATE(2 1)
+           MOVE 83550.00 TO WS-BRACKET-UPPER(2 2)
+           MOVE .12      TO WS-BRACKET-RATE(2 2)
+           MOVE 178150.00 TO WS-BRACKET-UPPER(2 3)
+           MOVE .22      TO WS-BRACKET-RATE(2 3)
+           MOVE 340100.00 TO WS-BRACKET-UPPER(2 4)
+           MOVE .24      TO WS-BRACKET-RATE(2 4)
+           MOVE 431900.00 TO WS-BRACKET-UPPER(2 5)
+           MOVE .32      TO WS-BRACKET-RATE(2 5)
+           MOVE 647850.00 TO WS-BRACKET-UPPER(2 6)
+           MOVE .35      TO WS-BRACKET-RATE(2 6)
+           MOVE 99999999.99 TO WS-BRACKET-UPPER(2 7)
+           MOVE .37      TO WS-BRACKET-RATE(2 7)
+
+      *    HEAD OF HOUSEHOLD
+           MOVE 14650.00 TO WS-BRACKET-UPPER(3 1)
+           MOVE .10      TO WS-BRACKET-RATE(3 1)
+           MOVE 55900.00 TO WS-BRACKET-UPPER(3 2)
+           MOVE .12      TO WS-BRACKET-RATE(3 2)
+           MOVE 89050.00 TO WS-BRACKET-UPPER(3 3)
+           MOVE .22      TO WS-BRACKET-RATE(3 3)
+           MOVE 170050.00 TO WS-BRACKET-UPPER(3 4)
+           MOVE .24      TO WS-BRACKET-RATE(3 4)
+           MOVE 215950.00 TO WS-BRACKET-UPPER(3 5)
+           MOVE .32      TO WS-BRACKET-RATE(3 5)
+           MOVE 539900.00 TO WS-BRACKET-UPPER(3 6)
+           MOVE .35      TO WS-BRACKET-RATE(3 6)
+           MOVE 99999999.99 TO WS-BRACKET-UPPER(3 7)
+           MOVE .37      TO WS-BRACKET-RATE(3 7)
+
+      *    MARRIED FILING SEPARATE
+           MOVE 10275.00 TO WS-BRACKET-UPPER(4 1)
+           MOVE .10      TO WS-BRACKET-RATE(4 1)
+           MOVE 41775.00 TO WS-BRACKET-UPPER(4 2)
+           MOVE .12      TO WS-BRACKET-RATE(4 2)
+           MOVE 89075.00 TO WS-BRACKET-UPPER(4 3)
+           MOVE .22      TO WS-BRACKET-RATE(4 3)
+           MOVE 170050.00 TO WS-BRACKET-UPPER(4 4)
+           MOVE .24      TO WS-BRACKET-RATE(4 4)
+           MOVE 215950.00 TO WS-BRACKET-UPPER(4 5)
+           MOVE .32      TO WS-BRACKET-RATE(4 5)
+           MOVE 323925.00 TO WS-BRACKET-UPPER(4 6)
+           MOVE .35      TO WS-BRACKET-RATE(4 6)
+           MOVE 99999999.99 TO WS-BRACKET-UPPER(4 7)
+           MOVE .37      TO WS-BRACKET-RATE(4 7).
+
+       LOAD-EIC-TABLE.
+      *    NO QUALIFYING CHILDREN
+           MOVE .0765    TO WS-EIC-CREDIT-RATE(1)
+           MOVE 7320.00  TO WS-EIC-EARNED-INCOME-AMT(1)
+           MOVE 560.00   TO WS-EIC-MAX-CREDIT(1)
+           MOVE .0765    TO WS-EIC-PHASEOUT-RATE(1)
+           MOVE 9160.00  TO WS-EIC-PHASEOUT-START-SINGLE(1)
+           MOVE 15290.00 TO WS-EIC-PHASEOUT-START-MFJ(1)
+
+      *    ONE QUALIFYING CHILD
+           MOVE .3400    TO WS-EIC-CREDIT-RATE(2)
+           MOVE 10980.00 TO WS-EIC-EARNED-INCOME-AMT(2)
+           MOVE 3733.00  TO WS-EIC-MAX-CREDIT(2)
+           MOVE .1598    TO WS-EIC-PHASEOUT-RATE(2)
+           MOVE 20130.00 TO WS-EIC-PHASEOUT-START-SINGLE(2)
+           MOVE 26260.00 TO WS-EIC-PHASEOUT-START-MFJ(2)
+
+      *    TWO QUALIFYING CHILDREN
+           MOVE .4000    TO WS-EIC-CREDIT-RATE(3)
+           MOVE 15410.00 TO WS-EIC-EARNED-INCOME-AMT(3)
+           MOVE 6164.00  TO WS-EIC-MAX-CREDIT(3)
+           MOVE .2106    TO WS-EIC-PHASEOUT-RATE(3)
+           MOVE 20130.00 TO WS-EIC-PHASEOUT-START-SINGLE(3)
+           MOVE 26260.00 TO WS-EIC-PHASEOUT-START-MFJ(3)
+
+      *    THREE OR MORE QUALIFYING CHILDREN
+           MOVE .4500    TO WS-EIC-CREDIT-RATE(4)
+           MOVE 15410.00 TO WS-EIC-EARNED-INCOME-AMT(4)
+           MOVE 6935.00  TO WS-EIC-MAX-CREDIT(4)
+           MOVE .2106    TO WS-EIC-PHASEOUT-RATE(4)
+           MOVE 20130.00 TO WS-EIC-PHASEOUT-START-SINGLE(4)
+           MOVE 26260.00 TO WS-EIC-PHASEOUT-START-MFJ(4).
+
        CALCULATE-STANDARD-DEDUCTION.
-           IF WS-FILING-STATUS = "SINGLE"
-               MOVE WS-SINGLE-STD-DEDUCTION TO WS-STANDARD-DEDUCTION
-           ELSE IF WS-FILING-STATUS = "MARRIED_FILING_JOINT"
-               MOVE WS-MARRIED-STD-DEDUCTION TO WS-STANDARD-DEDUCTION
-           ELSE
-               MOVE WS-SINGLE-STD-DEDUCTION TO WS-STANDARD-DEDUCTION
-           END-IF
-           
+           EVALUATE WS-FS-INDEX
+               WHEN 1
+                   MOVE WS-SINGLE-STD-DEDUCTION
+                       TO WS-STANDARD-DEDUCTION
+               WHEN 2
+                   MOVE WS-MARRIED-STD-DEDUCTION
+                       TO WS-STANDARD-DEDUCTION
+               WHEN 3
+                   MOVE WS-HOH-STD-DEDUCTION TO WS-STANDARD-DEDUCTION
+               WHEN 4
+                   MOVE WS-MFS-STD-DEDUCTION TO WS-STANDARD-DEDUCTION
+               WHEN OTHER
+                   MOVE WS-SINGLE-STD-DEDUCTION
+                       TO WS-STANDARD-DEDUCTION
+           END-EVALUATE
+
            IF WS-AGE-65-OR-OLDER = 'Y'
                ADD WS-SENIOR-ADDITIONAL-STD TO WS-STANDARD-DEDUCTION
            END-IF.
-           
+
        CALCULATE-TAXABLE-INCOME.
            MOVE WS-GROSS-INCOME TO WS-ADJUSTED-GROSS-INCOME
-           
+
            IF WS-ADJUSTED-GROSS-INCOME > WS-STANDARD-DEDUCTION
-               SUBTRACT WS-STANDARD-DEDUCTION FROM WS-ADJUSTED-GROSS-INCOME
+               SUBTRACT WS-STANDARD-DEDUCTION
+                   FROM WS-ADJUSTED-GROSS-INCOME
                    GIVING WS-TAXABLE-INCOME
            ELSE
                MOVE ZERO TO WS-TAXABLE-INCOME
            END-IF.
-           
+
        CALCULATE-FEDERAL-TAX.
-      *    SIMPLIFIED TAX BRACKET CALCULATION
-      *    10% ON FIRST $10,275
-      *    12% ON NEXT $31,500
-      *    22% ON REMAINDER (FOR THIS EXAMPLE)
-           
-           IF WS-TAXABLE-INCOME <= 10275
-               COMPUTE WS-FEDERAL-TAX = WS-TAXABLE-INCOME * 0.10
-           ELSE IF WS-TAXABLE-INCOME <= 41775
-               COMPUTE WS-FEDERAL-TAX = 
-                   (10275 * 0.10) + 
-                   ((WS-TAXABLE-INCOME - 10275) * 0.12)
-           ELSE
-               COMPUTE WS-FEDERAL-TAX = 
-                   (10275 * 0.10) + 
-                   (31500 * 0.12) + 
-                   ((WS-TAXABLE-INCOME - 41775) * 0.22)
-           END-IF.
-           
+      *    MARGINAL BRACKET CALCULATION USING THE FULL IRS TABLE FOR
+      *    THE TAXPAYER'S FILING STATUS - EACH BRACKET IS TAXED ONLY
+      *    ON THE PORTION OF INCOME THAT FALLS WITHIN IT
+           MOVE ZERO TO WS-FEDERAL-TAX
+           MOVE ZERO TO WS-BRACKET-LOWER
+
+           PERFORM VARYING WS-BRACKET-INDEX FROM 1 BY 1
+               UNTIL WS-BRACKET-INDEX > 7
+               IF WS-TAXABLE-INCOME > WS-BRACKET-LOWER
+                   IF WS-TAXABLE-INCOME <
+                      WS-BRACKET-UPPER(WS-FS-INDEX WS-BRACKET-INDEX)
+                       COMPUTE WS-BRACKET-SPAN =
+                           WS-TAXABLE-INCOME - WS-BRACKET-LOWER
+                   ELSE
+                       COMPUTE WS-BRACKET-SPAN =
+                           WS-BRACKET-UPPER(WS-FS-INDEX
+                               WS-BRACKET-INDEX) - WS-BRACKET-LOWER
+                   END-IF
+                   COMPUTE WS-BRACKET-TAX ROUNDED =
+                       WS-BRACKET-SPAN *
+                       WS-BRACKET-RATE(WS-FS-INDEX WS-BRACKET-INDEX)
+                   ADD WS-BRACKET-TAX TO WS-FEDERAL-TAX
+               END-IF
+               MOVE WS-BRACKET-UPPER(WS-FS-INDEX WS-BRACKET-INDEX)
+                   TO WS-BRACKET-LOWER
+           END-PERFORM.
+
        CALCULATE-CHILD-CREDIT.
            IF WS-NUMBER-OF-CHILDREN > 0
-               COMPUTE WS-CHILD-TAX-CREDIT = 
+               COMPUTE WS-CHILD-TAX-CREDIT =
                    WS-NUMBER-OF-CHILDREN * WS-CHILD-CREDIT-AMOUNT
            ELSE
                MOVE ZERO TO WS-CHILD-TAX-CREDIT
            END-IF.
-           
+
        CALCULATE-EARNED-INCOME-CREDIT.
-      *    SIMPLIFIED EIC CALCULATION
-      *    ACTUAL CALCULATION IS MUCH MORE COMPLEX
-           
-           IF WS-NUMBER-OF-CHILDREN > 0 AND WS-GROSS-INCOME < 50000
-               IF WS-NUMBER-OF-CHILDREN = 1
-                   COMPUTE WS-EARNED-INCOME-CREDIT = 
-                       WS-GROSS-INCOME * 0.34
+      *    FULL IRS PHASE-IN / PLATEAU / PHASE-OUT SCHEDULE.
+      *    MARRIED FILING SEPARATE TAXPAYERS ARE NOT ELIGIBLE FOR EIC.
+           MOVE ZERO TO WS-EARNED-INCOME-CREDIT
+
+           IF WS-FS-INDEX NOT = 4
+               IF WS-NUMBER-OF-CHILDREN > 3
+                   MOVE 4 TO WS-EIC-INDEX
                ELSE
-                   COMPUTE WS-EARNED-INCOME-CREDIT = 
-                       WS-GROSS-INCOME * 0.40
+                   COMPUTE WS-EIC-INDEX = WS-NUMBER-OF-CHILDREN + 1
                END-IF
-               
-               IF WS-EARNED-INCOME-CREDIT > 6728
-                   MOVE 6728 TO WS-EARNED-INCOME-CREDIT
+
+               IF WS-FS-INDEX = 2
+                   MOVE WS-EIC-PHASEOUT-START-MFJ(WS-EIC-INDEX)
+                       TO WS-EIC-PHASEOUT-START
+               ELSE
+                   MOVE WS-EIC-PHASEOUT-START-SINGLE(WS-EIC-INDEX)
+                       TO WS-EIC-PHASEOUT-START
+               END-IF
+
+               IF WS-GROSS-INCOME <=
+                  WS-EIC-EARNED-INCOME-AMT(WS-EIC-INDEX)
+                   COMPUTE WS-EARNED-INCOME-CREDIT ROUNDED =
+                       WS-GROSS-INCOME *
+                           WS-EIC-CREDIT-RATE(WS-EIC-INDEX)
+                   IF WS-EARNED-INCOME-CREDIT >
+                      WS-EIC-MAX-CREDIT(WS-EIC-INDEX)
+                       MOVE WS-EIC-MAX-CREDIT(WS-EIC-INDEX)
+                           TO WS-EARNED-INCOME-CREDIT
+                   END-IF
+               ELSE
+                   IF WS-GROSS-INCOME <= WS-EIC-PHASEOUT-START
+                       MOVE WS-EIC-MAX-CREDIT(WS-EIC-INDEX)
+                           TO WS-EARNED-INCOME-CREDIT
+                   ELSE
+                       COMPUTE WS-EIC-COMPUTED ROUNDED =
+                           WS-EIC-MAX-CREDIT(WS-EIC-INDEX) -
+                           ((WS-GROSS-INCOME - WS-EIC-PHASEOUT-START) *
+                            WS-EIC-PHASEOUT-RATE(WS-EIC-INDEX))
+                       IF WS-EIC-COMPUTED < 0
+                           MOVE ZERO TO WS-EARNED-INCOME-CREDIT
+                       ELSE
+                           MOVE WS-EIC-COMPUTED
+                               TO WS-EARNED-INCOME-CREDIT
+                       END-IF
+                   END-IF
                END-IF
-           ELSE
-               MOVE ZERO TO WS-EARNED-INCOME-CREDIT
            END-IF.
-           
+
        CALCULATE-NET-TAX.
            ADD WS-CHILD-TAX-CREDIT TO WS-EARNED-INCOME-CREDIT
                GIVING WS-TOTAL-CREDITS
-               
+
            IF WS-FEDERAL-TAX > WS-TOTAL-CREDITS
                SUBTRACT WS-TOTAL-CREDITS FROM WS-FEDERAL-TAX
                    GIVING WS-NET-TAX-DUE
